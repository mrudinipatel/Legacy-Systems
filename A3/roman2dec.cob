@@ -12,6 +12,15 @@ file-control.
       select std-output assign to display.
       select input-file assign to filename
            organization is line sequential.
+      select valid-output assign to valid-out-filename
+           organization is line sequential
+           file status is valid-status.
+      select reject-output assign to reject-out-filename
+           organization is line sequential
+           file status is reject-status.
+      select checkpoint-file assign to ckpt-filename
+           organization is line sequential
+           file status is ckpt-status.
 
 data division.
 file section.
@@ -23,11 +32,21 @@ fd std-output.
       01 stdout-record pic x(80).
 
 fd  input-file.
-      01 input-file-exist pic x(20). 
+      01 input-file-exist.
+          05 input-file-id pic x(10).
+          05 input-file-numeral pic x(20).
+
+fd  valid-output.
+      01 valid-output-record pic x(80).
+
+fd  reject-output.
+      01 reject-output-record pic x(80).
+
+fd  checkpoint-file.
+      01 checkpoint-record pic x(10).
 
 working-storage section.
       01 eof-switch pic a(1).
-      77 file-exists pic 9(1) value 0.
       01 filename pic x(64) VALUE ' '.
       77 input-entered pic x(30) value " ".
 
@@ -41,85 +60,323 @@ working-storage section.
       77 sum1 pic 9(8) usage is computational.
       77 dec pic s9(4) usage is computational.
 
+      *> Working-storage for the decimal-to-roman direction
+      77 decimal-value pic 9(4) usage is computational.
+      77 rc-remaining pic s9(4) usage is computational.
+      77 roman-result pic x(20) value spaces.
+      77 rr-len pic 9(2) value 0.
+
+      *> Working-storage for the permanent conversion transcript, split
+      *> into a valid-conversions file and a rejected-numerals file
+      77 write-output-switch pic x(1) value 'N'.
+          88 write-output-file value 'Y'.
+      01 valid-out-filename pic x(72) value spaces.
+      01 reject-out-filename pic x(72) value spaces.
+      77 sum1-display pic 9(8) usage is display.
+      77 valid-status pic x(2) value spaces.
+      77 reject-status pic x(2) value spaces.
+      77 record-id pic x(10) value spaces.
+
+      *> Working-storage for the roman numeral syntax check
+      77 valid-syntax pic x(1) value 'Y'.
+      77 vs-iter pic s99 usage is computational.
+      77 vs-value pic s9(4) usage is computational.
+      77 vs-prev-value pic s9(4) usage is computational value 0.
+      77 vs-repeat pic s99 usage is computational value 0.
+      77 vs-max-repeat pic s99 usage is computational value 0.
+
+      *> Working-storage for vinculum/bracket numerals above 3999, e.g.
+      *> "[IV]C" = 4100 (bracketed segment x 1000, plus whatever roman
+      *> numeral follows the closing bracket)
+      77 lbracket-pos pic s9(2) usage is computational value 0.
+      77 rbracket-pos pic s9(2) usage is computational value 0.
+      77 has-bracket-switch pic x(1) value 'N'.
+          88 has-bracket value 'Y'.
+      77 seg-start pic s9(2) usage is computational.
+      77 seg-len pic s9(2) usage is computational.
+      77 seg-end pic s9(2) usage is computational.
+      77 seg-iter pic s9(2) usage is computational.
+      77 segment-value pic 9(8) usage is computational.
+      77 bracket-value pic 9(8) usage is computational value 0.
+      77 remainder-value pic 9(8) usage is computational value 0.
+
+      *> Working-storage for the PARM-driven unattended batch entry point
+      77 parm-filename pic x(64) value spaces.
+
+      *> Working-storage for restart/checkpoint recovery of large files
+      77 ckpt-filename pic x(68) value spaces.
+      77 ckpt-status pic x(2) value spaces.
+      77 ckpt-interval pic 9(4) value 100.
+      77 skip-count pic 9(8) value 0.
+      77 skip-iter pic 9(8) value 0.
+      77 total-processed pic 9(8) value 0.
+
+      *> Working-storage for the batch control-total summary
+      77 ct-records-read pic 9(8) value 0.
+      77 ct-valid-count pic 9(8) value 0.
+      77 ct-reject-count pic 9(8) value 0.
+      77 ct-sum-total pic 9(10) value 0.
+
+      *> Working-storage for the main menu
+      77 menu-choice pic x(2) value spaces.
+      77 done-switch pic x(1) value 'N'.
+          88 all-done value 'Y'.
+
 procedure division.
       open input std-input, output std-output. *> This allows basic stdin/stdout
-    
+
+      *> A filename passed as a PARM/command-line argument means this is
+      *> an unattended (JCL/cron-driven) batch run: convert that file and
+      *> exit without ever prompting the terminal for input.
+      accept parm-filename from command-line
+      if parm-filename is not equal to spaces
+          move function trim(parm-filename) to filename
+          move 'Y' to write-output-switch
+          perform process-conversion-file
+          stop run
+      end-if
+
       display "----------------------------------------".
       display "       ROMAN NUMBER EQUIVALENTS".
       display "----------------------------------------".
       display "ROMAN NUMBER         " "        DEC. EQUIV.".
       display "----------------------------------------".
 
-      perform until input-entered is equal to 't' or is equal to 'T'
+      perform until all-done
           display " "
-          display "Enter a roman numeral OR a .txt file OR t/T to terminate program:"
-          read std-input into input-entered
+          display "1. Convert one roman numeral"
+          display "2. Convert a file of roman numerals"
+          display "3. Convert a decimal number to a roman numeral"
+          display "4. Quit"
+          display "Enter your choice (1-4): "
+          read std-input into menu-choice
           display " "
-        
-          *> Reset variables for each loop
-          move 0 to file-exists
-          move 0 to iter
-
-          move 0 TO whitespaces 
-          move 0 to len                                    
-       
-          *> Calculating the length of the string without any spaces
-          *> Bottom 2 lines from: https://iamamainframer.blogspot.com/2021/06/how-to-find-exact-length-of-string.html
-          inspect function reverse (input-entered) tallying whitespaces for leading space
-          subtract whitespaces from length of input-entered giving len
-        
-          *> If input has a '.', then it is considered to be a file
-          *> And, thus, flag is incremented
-          perform varying iter from 1 by 1 until iter > len
-              if input-entered(iter:1) = '.'
-                  move 1 to file-exists
-              end-if
-          end-perform
 
-          *> When input is file we read it until eof is reached
-          if file-exists is equal to 1
-              move 0 to len
-              move 'N' to eof-switch
-              move input-entered to filename
-              open input input-file
-
-                 perform until eof-switch = 'Y'
-                     read input-file
-                     at end move 'Y' to eof-switch not at end
-                     
-                         *> Again, set/reset our variables
-                         move input-file-exist to input-entered
-                         move 0 to len
-                         move 0 TO whitespaces                                     
-                         move 0 to iter 
-
-                         *> Again, calculating the length of the string minus spaces (same resource as above)
-                         inspect function reverse (input-entered) tallying whitespaces for leading space
-                         subtract whitespaces from length of input-entered giving len
-                    
-                         *> Converting all letters to uppercase to avoid discreptancies/meet suggested output layout
-                         move function upper-case(input-entered) to input-entered 
-
-                         if len is equal to 0
-                             *> If empty lines exist in input file, print empty lines back
-                             display " "
-                         else
-                             *> Calling on conversion subprogram
-                             perform conversion
-                         end-if
-                      end-read
-                   end-perform
-              close input-file
-          else if file-exists is equal to 0
-              *> Case where input is a roman numeral, we convert all letters to uppercase
-              move function upper-case(input-entered) TO input-entered 
-
-              *> Calling on conversion subprogram
-              perform conversion
-          end-if
+          evaluate menu-choice(1:1)
+              when '1'
+                  perform menu-convert-numeral
+              when '2'
+                  perform menu-convert-file
+              when '3'
+                  perform menu-reverse-convert
+              when '4'
+                  display "Goodbye."
+                  move 'Y' to done-switch
+              when other
+                  display "Please enter 1, 2, 3, or 4."
+          end-evaluate
       end-perform.
 stop run.
 
+menu-convert-numeral.
+      *> Menu option 1: convert a single roman numeral entered at the
+      *> terminal.
+      display "Enter a roman numeral: "
+      read std-input into input-entered
+
+      move 0 to whitespaces
+      move 0 to len
+      inspect function reverse (input-entered) tallying whitespaces for leading space
+      subtract whitespaces from length of input-entered giving len
+
+      move function upper-case(input-entered) to input-entered
+      move spaces to record-id
+
+      perform conversion.
+
+menu-convert-file.
+      *> Menu option 2: convert every roman numeral record in a file.
+      display "Enter the filename to convert: "
+      read std-input into filename
+
+      display "Write results to output files as well? (Y/N): "
+      read std-input into write-output-switch
+      move function upper-case(write-output-switch) to write-output-switch
+
+      perform process-conversion-file.
+
+menu-reverse-convert.
+      *> Menu option 3: convert a decimal number to a roman numeral.
+      display "Enter a decimal number: "
+      read std-input into input-entered
+
+      move 0 to whitespaces
+      move 0 to len
+      inspect function reverse (input-entered) tallying whitespaces for leading space
+      subtract whitespaces from length of input-entered giving len
+
+      if len is greater than 0 and len is less than 5 and input-entered(1:len) is numeric
+          move input-entered(1:len) to decimal-value
+          perform reverse-conversion
+      else if len is greater than 0 and input-entered(1:len) is numeric
+          display "Value out of range for a roman numeral (1-3999)."
+      else
+          display "Please enter a whole number."
+      end-if.
+
+process-conversion-file.
+      *> Opens FILENAME under INPUT-FILE and converts every roman numeral
+      *> record it contains, optionally also writing valid conversions to
+      *> FILENAME with ".VALID" appended and rejected numerals to
+      *> FILENAME with ".REJECT" appended, when WRITE-OUTPUT-SWITCH is
+      *> 'Y'. Shared by the interactive file prompt and the PARM-driven
+      *> unattended batch entry point.
+
+      move 0 to len.
+      move 'N' to eof-switch.
+
+      *> Control totals for this run's summary
+      move 0 to ct-records-read.
+      move 0 to ct-valid-count.
+      move 0 to ct-reject-count.
+      move 0 to ct-sum-total.
+
+      *> If an earlier run of this file was interrupted partway through,
+      *> a checkpoint left behind tells us how many records it had
+      *> already processed, so this run can skip straight past them.
+      move spaces to ckpt-filename.
+      string function trim(filename) delimited by size
+            ".CKP" delimited by size
+            into ckpt-filename.
+      move 0 to skip-count.
+
+      open input checkpoint-file
+      if ckpt-status is equal to "00"
+          read checkpoint-file into checkpoint-record
+              at end continue
+              not at end move checkpoint-record to skip-count
+          end-read
+          close checkpoint-file
+      end-if
+      move skip-count to total-processed
+
+      if write-output-file
+          move spaces to valid-out-filename
+          string function trim(filename) delimited by size
+                ".VALID" delimited by size
+                into valid-out-filename
+          move spaces to reject-out-filename
+          string function trim(filename) delimited by size
+                ".REJECT" delimited by size
+                into reject-out-filename
+
+          if skip-count > 0
+              open extend valid-output
+              if valid-status is not equal to "00"
+                  *> No transcript survived from the interrupted run -
+                  *> start a fresh one instead.
+                  open output valid-output
+              end-if
+              open extend reject-output
+              if reject-status is not equal to "00"
+                  open output reject-output
+              end-if
+          else
+              open output valid-output
+              open output reject-output
+          end-if
+      end-if
+
+      open input input-file
+
+      *> Skip the records a prior run already accounted for.
+      if skip-count > 0
+          perform varying skip-iter from 1 by 1
+                  until skip-iter > skip-count or eof-switch = 'Y'
+              read input-file
+                  at end move 'Y' to eof-switch
+              end-read
+          end-perform
+      end-if
+
+         perform until eof-switch = 'Y'
+             read input-file
+             at end move 'Y' to eof-switch not at end
+
+                 *> Set/reset our variables for this record - each
+                 *> record carries a document/case ID alongside its
+                 *> numeral, which CONVERSION echoes back on its display
+                 *> line.
+                 move input-file-id to record-id
+                 move input-file-numeral to input-entered
+                 move 0 to len
+                 move 0 TO whitespaces
+                 move 0 to iter
+
+                 *> Calculating the length of the string minus spaces (same resource as above)
+                 inspect function reverse (input-entered) tallying whitespaces for leading space
+                 subtract whitespaces from length of input-entered giving len
+
+                 *> Converting all letters to uppercase to avoid discreptancies/meet suggested output layout
+                 move function upper-case(input-entered) to input-entered
+
+                 add 1 to ct-records-read
+
+                 if len is equal to 0
+                     *> If empty lines exist in input file, print empty lines back
+                     display " "
+                 else
+                     *> Calling on conversion subprogram
+                     perform conversion
+                     if is-roman is equal to 0
+                         add 1 to ct-valid-count
+                         add sum1 to ct-sum-total
+                     else
+                         add 1 to ct-reject-count
+                     end-if
+                 end-if
+
+                 *> Persist how far we've gotten every CKPT-INTERVAL
+                 *> records, so a rerun after an interruption can resume
+                 *> here instead of starting the file over.
+                 add 1 to total-processed
+                 if function mod(total-processed, ckpt-interval) = 0
+                     perform write-checkpoint
+                 end-if
+              end-read
+           end-perform
+      close input-file
+
+      *> Control-total summary for this batch run
+      display " ".
+      display "----------------------------------------".
+      display "       CONTROL TOTALS".
+      display "----------------------------------------".
+      display "Records read:      " ct-records-read.
+      display "Valid conversions: " ct-valid-count.
+      display "Rejected numerals: " ct-reject-count.
+      display "Sum of DEC. EQUIV: " ct-sum-total.
+      display "----------------------------------------".
+
+      if write-output-file
+          close valid-output
+          close reject-output
+      end-if
+      move 'N' to write-output-switch.
+
+      *> A clean end-of-file means the whole file was processed, so clear
+      *> the checkpoint - a future run of this file should start fresh.
+      open output checkpoint-file
+      close checkpoint-file.
+
+write-checkpoint.
+      *> The checkpoint must never claim more records are safely on disk
+      *> than actually are, or a restart skips input records whose
+      *> results never made it out of the runtime's output buffers - so
+      *> close and reopen the transcripts (forcing them out to disk)
+      *> before TOTAL-PROCESSED is persisted.
+      if write-output-file
+          close valid-output
+          close reject-output
+          open extend valid-output
+          open extend reject-output
+      end-if
+
+      move total-processed to checkpoint-record
+      open output checkpoint-file
+      write checkpoint-record
+      close checkpoint-file.
+
 conversion.
       *> This function is a modification of the provided sample code in the A3 outline pdf.
       *> I have removed the file output functionality and modified certain features to resemble
@@ -128,84 +385,401 @@ conversion.
       *> Reset relevant variables
       move 0 to is-roman.
       move 0 to sum1.
+      move 0 to bracket-value.
+      move 0 to remainder-value.
+      move 'N' to has-bracket-switch.
+
+      *> A "[xxx]yyy" numeral (vinculum/bracket notation) is used for
+      *> values above the classical 1-3999 range: the bracketed segment
+      *> is worth x1000, and whatever follows the closing bracket adds
+      *> on as an ordinary numeral, e.g. "[IV]C" = 4000 + 100 = 4100.
+      move 0 to lbracket-pos.
+      move 0 to rbracket-pos.
+      perform varying iter from 1 by 1 until iter is greater than len
+          if input-entered(iter:1) is equal to '['
+              move iter to lbracket-pos
+          end-if
+          if input-entered(iter:1) is equal to ']'
+              move iter to rbracket-pos
+          end-if
+      end-perform
+
+      if lbracket-pos > 0 and rbracket-pos > lbracket-pos
+          move 'Y' to has-bracket-switch
+      end-if
+
+      if has-bracket-switch is equal to 'Y'
+          compute seg-start = lbracket-pos + 1
+          compute seg-len = rbracket-pos - lbracket-pos - 1
+
+          if seg-len < 1
+              move 1 to is-roman
+          else
+              perform convert-roman-segment
+              move segment-value to bracket-value
+          end-if
+
+          if is-roman is equal to 0 and rbracket-pos < len
+              compute seg-start = rbracket-pos + 1
+              compute seg-len = len - rbracket-pos
+              perform convert-roman-segment
+              move segment-value to remainder-value
+          end-if
+
+          if is-roman is equal to 0
+              compute sum1 = bracket-value * 1000 + remainder-value
+          end-if
+      else
+          move 1 to seg-start
+          move len to seg-len
+          perform convert-roman-segment
+          move segment-value to sum1
+      end-if.
+
+      *> Displaying output to terminal, and to the transcript file when
+      *> requested - a file-mode record's document/case ID (if any) is
+      *> echoed alongside its numeral.
+      if is-roman is equal to 0
+          if record-id is equal to spaces
+              display input-entered sum1
+          else
+              display record-id "  " input-entered sum1
+          end-if
+          if write-output-file
+              move sum1 to sum1-display
+              move spaces to valid-output-record
+              if record-id is equal to spaces
+                  string input-entered delimited by size
+                        "     " delimited by size
+                        sum1-display delimited by size
+                        into valid-output-record
+              else
+                  string record-id delimited by size
+                        "  " delimited by size
+                        input-entered delimited by size
+                        "     " delimited by size
+                        sum1-display delimited by size
+                        into valid-output-record
+              end-if
+              write valid-output-record
+          end-if
+      else
+          if record-id is equal to spaces
+              display input-entered "Illegal roman numeral"
+          else
+              display record-id "  " input-entered "Illegal roman numeral"
+          end-if
+          if write-output-file
+              move spaces to reject-output-record
+              if record-id is equal to spaces
+                  string input-entered delimited by size
+                        " Illegal roman numeral" delimited by size
+                        into reject-output-record
+              else
+                  string record-id delimited by size
+                        "  " delimited by size
+                        input-entered delimited by size
+                        " Illegal roman numeral" delimited by size
+                        into reject-output-record
+              end-if
+              write reject-output-record
+          end-if
+      end-if.
+
+convert-roman-segment.
+      *> Converts INPUT-ENTERED(SEG-START:SEG-LEN) into SEGMENT-VALUE,
+      *> using the same repeated-numeral and subtractive-pair rules as a
+      *> plain numeral. Used directly for ordinary numerals in the
+      *> classic 1-3999 range, and for each half of a bracketed
+      *> "[xxx]yyy" numeral above 3999.
+
+      move 0 to segment-value.
       move 1001 to prev.
+      compute seg-end = seg-start + seg-len - 1
 
-      perform varying iter from 1 by 1 until iter is greater than len
-          if input-entered(iter:1) is equal to 'I'
+      *> Reject repeated-numeral and subtractive-pair violations
+      *> (e.g. "IIII", "VV", "IC") before SEGMENT-VALUE is trusted.
+      perform validate-roman-syntax
+      if valid-syntax is equal to 'N'
+          move 1 to is-roman
+      end-if
+
+      if is-roman is equal to 0
+      perform varying seg-iter from seg-start by 1 until seg-iter is greater than seg-end
+          if input-entered(seg-iter:1) is equal to 'I'
               move 1 to dec
-              compute sum1 = sum1 + dec
+              compute segment-value = segment-value + dec
 
-              if prev < dec 
-                  compute sum1 = sum1 - 2 * prev
+              if prev < dec
+                  compute segment-value = segment-value - 2 * prev
               end-if
 
               move dec to prev
-          else if input-entered(iter:1) is equal to 'V'
+          else if input-entered(seg-iter:1) is equal to 'V'
               move 5 to dec
-              compute sum1 = sum1 + dec
+              compute segment-value = segment-value + dec
 
-              if prev < dec 
-                  compute sum1 = sum1 - 2 * prev
+              if prev < dec
+                  compute segment-value = segment-value - 2 * prev
               end-if
 
               move dec to prev
-          else if input-entered(iter:1) is equal to 'X'
+          else if input-entered(seg-iter:1) is equal to 'X'
               move 10 to dec
-              compute sum1 = sum1 + dec
+              compute segment-value = segment-value + dec
 
-              if prev < dec 
-                  compute sum1 = sum1 - 2 * prev
+              if prev < dec
+                  compute segment-value = segment-value - 2 * prev
               end-if
 
               move dec to prev
-          else if input-entered(iter:1) is equal to 'L'
+          else if input-entered(seg-iter:1) is equal to 'L'
               move 50 to dec
-              compute sum1 = sum1 + dec
+              compute segment-value = segment-value + dec
 
-              if prev < dec 
-                  compute sum1 = sum1 - 2 * prev
+              if prev < dec
+                  compute segment-value = segment-value - 2 * prev
               end-if
 
               move dec to prev
-          else if input-entered(iter:1) is equal to 'C'
+          else if input-entered(seg-iter:1) is equal to 'C'
               move 100 to dec
-              compute sum1 = sum1 + dec
+              compute segment-value = segment-value + dec
 
-              if prev < dec 
-                  compute sum1 = sum1 - 2 * prev
+              if prev < dec
+                  compute segment-value = segment-value - 2 * prev
               end-if
 
               move dec to prev
-          else if input-entered(iter:1) is equal to 'D'
+          else if input-entered(seg-iter:1) is equal to 'D'
               move 500 to dec
-              compute sum1 = sum1 + dec
+              compute segment-value = segment-value + dec
 
-              if prev < dec 
-                  compute sum1 = sum1 - 2 * prev
+              if prev < dec
+                  compute segment-value = segment-value - 2 * prev
               end-if
 
               move dec to prev
-          else if input-entered(iter:1) is equal to 'M'
+          else if input-entered(seg-iter:1) is equal to 'M'
               move 1000 to dec
-              compute sum1 = sum1 + dec
+              compute segment-value = segment-value + dec
 
-              if prev < dec 
-                  compute sum1 = sum1 - 2 * prev
+              if prev < dec
+                  compute segment-value = segment-value - 2 * prev
               end-if
-              
+
               move dec to prev
           else
               *> Flagging character as a "non-roman numeral" digit
               move 1 to is-roman
           end-if
-      end-perform.
+      end-perform
+      end-if.
 
-      *> Displaying output to terminal (instead of an output file)
+      *> VALIDATE-ROMAN-SYNTAX only catches repeat-count and subtractive-
+      *> pair violations; it does not catch a "descend then re-ascend"
+      *> shape (e.g. "LXL", "VIV", "XCX") that both rules individually
+      *> allow but that isn't a legal numeral. Closing that gap: a
+      *> numeral is only legal if converting the value we just computed
+      *> back to its canonical roman form reproduces exactly the
+      *> characters that were entered.
       if is-roman is equal to 0
-          display input-entered sum1
-      else if input-entered is equal to 't' or is equal to 'T'
-          display "Goodbye."
-      else if is-roman is equal to 1
-          display input-entered "Illegal roman numeral"
+          if segment-value is less than 1 or segment-value is greater than 3999
+              move 1 to is-roman
+          else
+              move segment-value to decimal-value
+              perform value-to-roman
+              if rr-len is not equal to seg-len
+                  or roman-result(1:seg-len) is not equal to input-entered(seg-start:seg-len)
+                  move 1 to is-roman
+              end-if
+          end-if
+      end-if.
+
+reverse-conversion.
+      *> Converts a decimal value (1-3999) back into its roman numeral
+      *> equivalent and displays it. VALUE-TO-ROMAN does the actual
+      *> conversion work; it is also used by CONVERT-ROMAN-SEGMENT to
+      *> canonicalize a numeral it has just computed a value for.
+
+      if decimal-value is less than 1 or decimal-value is greater than 3999
+          display decimal-value "Value out of range for a roman numeral (1-3999)"
+      else
+          perform value-to-roman
+          display decimal-value roman-result
       end-if.
 
+value-to-roman.
+      *> Converts DECIMAL-VALUE (assumed already checked to be in range
+      *> 1-3999) into ROMAN-RESULT/RR-LEN, using the same subtractive-
+      *> pair rules as CONVERSION, worked in the opposite direction
+      *> (largest value first).
+
+          move decimal-value to rc-remaining
+          move spaces to roman-result
+          move 0 to rr-len
+
+          perform until rc-remaining < 1000
+              add 1 to rr-len
+              move 'M' to roman-result(rr-len:1)
+              subtract 1000 from rc-remaining
+          end-perform
+
+          if rc-remaining >= 900
+              add 1 to rr-len
+              move 'C' to roman-result(rr-len:1)
+              add 1 to rr-len
+              move 'M' to roman-result(rr-len:1)
+              subtract 900 from rc-remaining
+          end-if
+
+          perform until rc-remaining < 500
+              add 1 to rr-len
+              move 'D' to roman-result(rr-len:1)
+              subtract 500 from rc-remaining
+          end-perform
+
+          if rc-remaining >= 400
+              add 1 to rr-len
+              move 'C' to roman-result(rr-len:1)
+              add 1 to rr-len
+              move 'D' to roman-result(rr-len:1)
+              subtract 400 from rc-remaining
+          end-if
+
+          perform until rc-remaining < 100
+              add 1 to rr-len
+              move 'C' to roman-result(rr-len:1)
+              subtract 100 from rc-remaining
+          end-perform
+
+          if rc-remaining >= 90
+              add 1 to rr-len
+              move 'X' to roman-result(rr-len:1)
+              add 1 to rr-len
+              move 'C' to roman-result(rr-len:1)
+              subtract 90 from rc-remaining
+          end-if
+
+          perform until rc-remaining < 50
+              add 1 to rr-len
+              move 'L' to roman-result(rr-len:1)
+              subtract 50 from rc-remaining
+          end-perform
+
+          if rc-remaining >= 40
+              add 1 to rr-len
+              move 'X' to roman-result(rr-len:1)
+              add 1 to rr-len
+              move 'L' to roman-result(rr-len:1)
+              subtract 40 from rc-remaining
+          end-if
+
+          perform until rc-remaining < 10
+              add 1 to rr-len
+              move 'X' to roman-result(rr-len:1)
+              subtract 10 from rc-remaining
+          end-perform
+
+          if rc-remaining >= 9
+              add 1 to rr-len
+              move 'I' to roman-result(rr-len:1)
+              add 1 to rr-len
+              move 'X' to roman-result(rr-len:1)
+              subtract 9 from rc-remaining
+          end-if
+
+          perform until rc-remaining < 5
+              add 1 to rr-len
+              move 'V' to roman-result(rr-len:1)
+              subtract 5 from rc-remaining
+          end-perform
+
+          if rc-remaining >= 4
+              add 1 to rr-len
+              move 'I' to roman-result(rr-len:1)
+              add 1 to rr-len
+              move 'V' to roman-result(rr-len:1)
+              subtract 4 from rc-remaining
+          end-if
+
+          perform until rc-remaining < 1
+              add 1 to rr-len
+              move 'I' to roman-result(rr-len:1)
+              subtract 1 from rc-remaining
+          end-perform.
+
+validate-roman-syntax.
+      *> Checks INPUT-ENTERED(SEG-START:SEG-LEN) for roman-numeral
+      *> ordering rules that the character-by-character SEGMENT-VALUE
+      *> math does not enforce on its own: I/X/C/M may not repeat more
+      *> than 3 times in a row, V/L/D may not repeat at all, and a
+      *> smaller numeral may only precede a larger one as one of the six
+      *> legal subtractive pairs (IV, IX, XL, XC, CD, CM), and only a
+      *> single smaller numeral.
+
+      move 'Y' to valid-syntax.
+      move 0 to vs-prev-value.
+      move 0 to vs-repeat.
+
+      perform varying vs-iter from seg-start by 1 until vs-iter is greater than seg-end
+          evaluate input-entered(vs-iter:1)
+              when 'I'
+                  move 1 to vs-value
+                  move 3 to vs-max-repeat
+              when 'V'
+                  move 5 to vs-value
+                  move 1 to vs-max-repeat
+              when 'X'
+                  move 10 to vs-value
+                  move 3 to vs-max-repeat
+              when 'L'
+                  move 50 to vs-value
+                  move 1 to vs-max-repeat
+              when 'C'
+                  move 100 to vs-value
+                  move 3 to vs-max-repeat
+              when 'D'
+                  move 500 to vs-value
+                  move 1 to vs-max-repeat
+              when 'M'
+                  move 1000 to vs-value
+                  move 3 to vs-max-repeat
+              when other
+                  *> Not a roman numeral character at all - the character
+                  *> loop in CONVERSION will flag this on its own.
+                  move 0 to vs-value
+                  move 99 to vs-max-repeat
+          end-evaluate
+
+          if vs-value is equal to vs-prev-value
+              add 1 to vs-repeat
+              if vs-repeat is greater than vs-max-repeat
+                  move 'N' to valid-syntax
+              end-if
+          else
+              move 1 to vs-repeat
+          end-if
+
+          if vs-value is greater than vs-prev-value and vs-iter is greater than seg-start
+              *> A smaller numeral immediately before a larger one is only
+              *> legal as one of the six standard subtractive pairs, and
+              *> only when a single smaller numeral precedes it.
+              if not ((vs-prev-value = 1 and vs-value = 5)  or
+                      (vs-prev-value = 1 and vs-value = 10) or
+                      (vs-prev-value = 10 and vs-value = 50) or
+                      (vs-prev-value = 10 and vs-value = 100) or
+                      (vs-prev-value = 100 and vs-value = 500) or
+                      (vs-prev-value = 100 and vs-value = 1000))
+                  move 'N' to valid-syntax
+              end-if
+              if vs-iter is greater than seg-start + 1
+                  if input-entered(vs-iter - 2:1) is equal to input-entered(vs-iter - 1:1)
+                      move 'N' to valid-syntax
+                  end-if
+              end-if
+          end-if
+
+          move vs-value to vs-prev-value
+      end-perform.
+
